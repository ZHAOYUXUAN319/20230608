@@ -1,38 +1,151 @@
-000010 IDENTIFICATION DIVISION.
-000020 PROGRAM-ID. LOGIC-EXAMPLE.
-
-000030 DATA DIVISION.
-000040 WORKING-STORAGE SECTION.
-
-000050 01 BOOLEAN-1-AND PIC X VALUE 'Y'.
-000060 01 BOOLEAN-2-AND PIC X VALUE 'N'.
-000070 01 RESULT-AND PIC X.
-
-000080 01 BOOLEAN-1-ANY PIC X VALUE 'Y'.
-000090 01 BOOLEAN-2-ANY PIC X VALUE 'N'.
-000100 01 RESULT-ANY PIC X.
-
-000110 PROCEDURE DIVISION.
-000120 MAIN-LOGIC-AND.
-000130     IF BOOLEAN-1-AND = 'Y' AND BOOLEAN-2-AND = 'Y'
-000140         MOVE 'Y' TO RESULT-AND
-000150     ELSE
-000160         MOVE 'N' TO RESULT-AND
-000170     END-IF.
-
-000180     DISPLAY "Boolean 1 (AND): " BOOLEAN-1-AND.
-000190     DISPLAY "Boolean 2 (AND): " BOOLEAN-2-AND.
-000200     DISPLAY "Result (AND): " RESULT-AND.
-
-000210 MAIN-LOGIC-ANY.
-000220     IF BOOLEAN-1-ANY = 'Y' OR BOOLEAN-2-ANY = 'Y'
-000230         MOVE 'Y' TO RESULT-ANY
-000240     ELSE
-000250         MOVE 'N' TO RESULT-ANY
-000260     END-IF.
-
-000270     DISPLAY "Boolean 1 (ANY): " BOOLEAN-1-ANY.
-000280     DISPLAY "Boolean 2 (ANY): " BOOLEAN-2-ANY.
-000290     DISPLAY "Result (ANY): " RESULT-ANY.
-
-000300     STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LOGIC-EXAMPLE.
+000030
+000040 ENVIRONMENT DIVISION.
+000050 INPUT-OUTPUT SECTION.
+000060 FILE-CONTROL.
+000070     SELECT CASE-INPUT-FILE ASSIGN TO "CASEIN"
+000080         ORGANIZATION IS SEQUENTIAL
+000090         FILE STATUS IS WS-CASE-FILE-STATUS.
+000100     SELECT RESULT-FILE ASSIGN TO "CASEOUT"
+000110         ORGANIZATION IS SEQUENTIAL.
+000120     SELECT AUDIT-FILE ASSIGN TO "CASEAUD"
+000130         ORGANIZATION IS SEQUENTIAL.
+000140
+000150 DATA DIVISION.
+000160 FILE SECTION.
+000170 FD  CASE-INPUT-FILE
+000180     RECORDING MODE IS F.
+000190 01  CASE-INPUT-RECORD.
+000200     05  CASE-ID                    PIC X(06).
+000210     05  CASE-CRITERIA-1            PIC X(01).
+000220     05  CASE-CRITERIA-2            PIC X(01).
+000230
+000240 FD  RESULT-FILE
+000250     RECORDING MODE IS F.
+000260 01  RESULT-RECORD.
+000270     05  RES-CASE-ID                PIC X(06).
+000280     05  FILLER                     PIC X(02) VALUE SPACES.
+000290     05  RES-CRITERIA-1             PIC X(01).
+000300     05  FILLER                     PIC X(02) VALUE SPACES.
+000310     05  RES-CRITERIA-2             PIC X(01).
+000320     05  FILLER                     PIC X(02) VALUE SPACES.
+000330     05  RES-RESULT-AND             PIC X(01).
+000340     05  FILLER                     PIC X(02) VALUE SPACES.
+000350     05  RES-RESULT-ANY             PIC X(01).
+000360
+000370 FD  AUDIT-FILE
+000380     RECORDING MODE IS F.
+000390 01  AUDIT-RECORD.
+000400     05  AUD-CASE-ID                PIC X(06).
+000410     05  FILLER                     PIC X(01) VALUE SPACES.
+000420     05  AUD-CRITERIA-1             PIC X(01).
+000430     05  FILLER                     PIC X(01) VALUE SPACES.
+000440     05  AUD-CRITERIA-2             PIC X(01).
+000450     05  FILLER                     PIC X(01) VALUE SPACES.
+000460     05  AUD-RULE-TYPE              PIC X(03).
+000470     05  FILLER                     PIC X(01) VALUE SPACES.
+000480     05  AUD-RESULT                 PIC X(01).
+000490     05  FILLER                     PIC X(01) VALUE SPACES.
+000500     05  AUD-RUN-DATE               PIC 9(06).
+000510     05  AUD-RUN-TIME               PIC 9(08).
+000520
+000530 WORKING-STORAGE SECTION.
+000540
+000550 01 BOOLEAN-1-AND PIC X.
+000560 01 BOOLEAN-2-AND PIC X.
+000570 01 RESULT-AND PIC X.
+000580
+000590 01 BOOLEAN-1-ANY PIC X.
+000600 01 BOOLEAN-2-ANY PIC X.
+000610 01 RESULT-ANY PIC X.
+000620
+000630 01 CASE-EOF-SW PIC X VALUE 'N'.
+000640    88 CASE-EOF                     VALUE 'Y'.
+000650
+000660 01 WS-RUN-DATE                     PIC 9(06).
+000670 01 WS-CASE-FILE-STATUS              PIC XX VALUE SPACES.
+000680
+000690 PROCEDURE DIVISION.
+000700 MAIN-LOGIC.
+000710     OPEN INPUT CASE-INPUT-FILE.
+000720     IF WS-CASE-FILE-STATUS NOT = "00"
+000730         DISPLAY "LOGIC-EXAMPLE: UNABLE TO OPEN CASE-INPUT-FILE, "
+000740             "STATUS " WS-CASE-FILE-STATUS
+000750         MOVE 16 TO RETURN-CODE
+000760         STOP RUN
+000770     END-IF.
+000780     OPEN OUTPUT RESULT-FILE.
+000790     OPEN OUTPUT AUDIT-FILE.
+000800     ACCEPT WS-RUN-DATE FROM DATE.
+000810     PERFORM UNTIL CASE-EOF
+000820         READ CASE-INPUT-FILE
+000830             AT END
+000840                 MOVE 'Y' TO CASE-EOF-SW
+000850             NOT AT END
+000860                 PERFORM MAIN-LOGIC-AND
+000870                 PERFORM MAIN-LOGIC-ANY
+000880                 PERFORM WRITE-RESULT-RECORD
+000890         END-READ
+000900     END-PERFORM.
+000910     CLOSE CASE-INPUT-FILE.
+000920     CLOSE RESULT-FILE.
+000930     CLOSE AUDIT-FILE.
+000940     MOVE 0 TO RETURN-CODE.
+000950     STOP RUN.
+000960
+000970 MAIN-LOGIC-AND.
+000980     MOVE CASE-CRITERIA-1 TO BOOLEAN-1-AND.
+000990     MOVE CASE-CRITERIA-2 TO BOOLEAN-2-AND.
+001000     IF BOOLEAN-1-AND = 'Y' AND BOOLEAN-2-AND = 'Y'
+001010         MOVE 'Y' TO RESULT-AND
+001020     ELSE
+001030         MOVE 'N' TO RESULT-AND
+001040     END-IF.
+001050
+001060     DISPLAY "CASE " CASE-ID " BOOLEAN 1 (AND): " BOOLEAN-1-AND.
+001070     DISPLAY "CASE " CASE-ID " BOOLEAN 2 (AND): " BOOLEAN-2-AND.
+001080     DISPLAY "CASE " CASE-ID " RESULT (AND): " RESULT-AND.
+001090     PERFORM WRITE-AUDIT-AND-RECORD.
+001100
+001110 MAIN-LOGIC-ANY.
+001120     MOVE CASE-CRITERIA-1 TO BOOLEAN-1-ANY.
+001130     MOVE CASE-CRITERIA-2 TO BOOLEAN-2-ANY.
+001140     IF BOOLEAN-1-ANY = 'Y' OR BOOLEAN-2-ANY = 'Y'
+001150         MOVE 'Y' TO RESULT-ANY
+001160     ELSE
+001170         MOVE 'N' TO RESULT-ANY
+001180     END-IF.
+001190
+001200     DISPLAY "CASE " CASE-ID " BOOLEAN 1 (ANY): " BOOLEAN-1-ANY.
+001210     DISPLAY "CASE " CASE-ID " BOOLEAN 2 (ANY): " BOOLEAN-2-ANY.
+001220     DISPLAY "CASE " CASE-ID " RESULT (ANY): " RESULT-ANY.
+001230     PERFORM WRITE-AUDIT-ANY-RECORD.
+001240
+001250 WRITE-RESULT-RECORD.
+001260     MOVE CASE-ID TO RES-CASE-ID.
+001270     MOVE CASE-CRITERIA-1 TO RES-CRITERIA-1.
+001280     MOVE CASE-CRITERIA-2 TO RES-CRITERIA-2.
+001290     MOVE RESULT-AND TO RES-RESULT-AND.
+001300     MOVE RESULT-ANY TO RES-RESULT-ANY.
+001310     WRITE RESULT-RECORD.
+001320
+001330 WRITE-AUDIT-AND-RECORD.
+001340     MOVE CASE-ID TO AUD-CASE-ID.
+001350     MOVE BOOLEAN-1-AND TO AUD-CRITERIA-1.
+001360     MOVE BOOLEAN-2-AND TO AUD-CRITERIA-2.
+001370     MOVE "AND" TO AUD-RULE-TYPE.
+001380     MOVE RESULT-AND TO AUD-RESULT.
+001390     MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+001400     ACCEPT AUD-RUN-TIME FROM TIME.
+001410     WRITE AUDIT-RECORD.
+001420
+001430 WRITE-AUDIT-ANY-RECORD.
+001440     MOVE CASE-ID TO AUD-CASE-ID.
+001450     MOVE BOOLEAN-1-ANY TO AUD-CRITERIA-1.
+001460     MOVE BOOLEAN-2-ANY TO AUD-CRITERIA-2.
+001470     MOVE "ANY" TO AUD-RULE-TYPE.
+001480     MOVE RESULT-ANY TO AUD-RESULT.
+001490     MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+001500     ACCEPT AUD-RUN-TIME FROM TIME.
+001510     WRITE AUDIT-RECORD.
