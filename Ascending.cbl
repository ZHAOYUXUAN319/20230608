@@ -1,47 +1,362 @@
-000010 IDENTIFICATION DIVISION.
-000020 PROGRAM-ID. ASCENDING-EXAMPLE.
-
-000030 DATA DIVISION.
-000040 WORKING-STORAGE SECTION.
-000050 01 ARRAY-SIZE PIC 9(3) VALUE 5.
-000060 01 NUMBERS OCCURS 0 TO 999 TIMES DEPENDING ON ARRAY-SIZE PIC 9(3).
-000070 01 I PIC 9(3).
-000080 01 J PIC 9(3).
-000090 01 TEMP PIC 9(3).
-
-000100 PROCEDURE DIVISION.
-000110 MAIN-LOGIC.
-000120     PERFORM INITIALIZE-ARRAY.
-000130     PERFORM READ-NUMBERS.
-000140     PERFORM SORT-ARRAY.
-000150     PERFORM DISPLAY-ARRAY.
-000160     STOP RUN.
-
-000170 INITIALIZE-ARRAY.
-000180     MOVE 7 TO ARRAY-SIZE.
-000190     PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-000200         MOVE 0 TO NUMBERS(I)
-000210     END-PERFORM.
-
-000220 READ-NUMBERS.
-000230     DISPLAY "Enter the numbers to sort:".
-000240     PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-000250         ACCEPT NUMBERS(I) FROM CONSOLE
-000260     END-PERFORM.
-
-000270 SORT-ARRAY.
-000280     PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE - 1
-000290         PERFORM VARYING J FROM 1 BY 1 UNTIL J > ARRAY-SIZE - I
-000300             IF NUMBERS(J) > NUMBERS(J + 1)
-000310                 MOVE NUMBERS(J) TO TEMP
-000320                 MOVE NUMBERS(J + 1) TO NUMBERS(J)
-000330                 MOVE TEMP TO NUMBERS(J + 1)
-000340             END-IF
-000350         END-PERFORM
-000360     END-PERFORM.
-
-000370 DISPLAY-ARRAY.
-000380     DISPLAY "Sorted numbers:".
-000390     PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRAY-SIZE
-000400         DISPLAY NUMBERS(I)
-000410     END-PERFORM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ASCENDING-EXAMPLE.
+000030
+000040 ENVIRONMENT DIVISION.
+000050 INPUT-OUTPUT SECTION.
+000060 FILE-CONTROL.
+000070     SELECT SORT-INPUT-FILE ASSIGN TO "SORTIN"
+000080         ORGANIZATION IS SEQUENTIAL
+000090         FILE STATUS IS WS-SORT-FILE-STATUS.
+000100     SELECT SORT-REPORT ASSIGN TO "SORTRPT"
+000110         ORGANIZATION IS SEQUENTIAL.
+000120     SELECT OPTIONAL SORT-CONTROL-FILE ASSIGN TO "SORTCTL"
+000130         ORGANIZATION IS SEQUENTIAL
+000140         FILE STATUS IS WS-SORTCTL-FILE-STATUS.
+000150     SELECT EXCEPTION-FILE ASSIGN TO "SORTEXC"
+000160         ORGANIZATION IS SEQUENTIAL.
+000170     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+000180     SELECT CHECKPOINT-FILE ASSIGN TO "SORTCKPT"
+000190         ORGANIZATION IS SEQUENTIAL
+000200         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000210     SELECT VALIDATED-WORK-FILE ASSIGN TO "SORTVAL"
+000220         ORGANIZATION IS SEQUENTIAL.
+000230
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  SORT-INPUT-FILE
+000270     RECORDING MODE IS F.
+000280 01  SORT-INPUT-RECORD.
+000290     05  SORT-INPUT-VALUE           PIC X(03).
+000300
+000310 SD  SORT-WORK-FILE.
+000320 01  SORT-WORK-RECORD.
+000330     05  SW-VALUE                   PIC 9(03).
+000340
+000350 FD  SORT-REPORT
+000360     RECORDING MODE IS F.
+000370 01  SORT-REPORT-LINE               PIC X(80).
+000380
+000390 FD  SORT-CONTROL-FILE
+000400     RECORDING MODE IS F.
+000410 01  SORT-CONTROL-RECORD.
+000420     05  SORT-CONTROL-DIRECTION      PIC X(01).
+000430
+000440 FD  EXCEPTION-FILE
+000450     RECORDING MODE IS F.
+000460 01  EXCEPTION-RECORD.
+000470     05  EXC-POSITION                PIC 9(07).
+000480     05  FILLER                      PIC X(02) VALUE SPACES.
+000490     05  EXC-VALUE                   PIC X(03).
+000500     05  FILLER                      PIC X(02) VALUE SPACES.
+000510     05  EXC-REASON                  PIC X(30).
+000520 
+000530  FD  CHECKPOINT-FILE
+000540      RECORDING MODE IS F.
+000550  01  CHECKPOINT-RECORD.
+000560      05  CKPT-STAGE                 PIC X(12).
+000570      05  CKPT-RECORD-COUNT          PIC 9(07).
+000580      05  CKPT-EXCEPTION-COUNT       PIC 9(05).
+000590      05  CKPT-RUN-DATE              PIC 9(06).
+000600      05  CKPT-TIME                  PIC 9(08).
+000610 
+000620  FD  VALIDATED-WORK-FILE
+000630      RECORDING MODE IS F.
+000640  01  VALIDATED-RECORD.
+000650      05  VAL-VALUE                  PIC 9(03).
+000660
+000670 WORKING-STORAGE SECTION.
+000680 01 SORT-INPUT-EOF-SW PIC X VALUE 'N'.
+000690    88 SORT-INPUT-EOF                VALUE 'Y'.
+000700
+000710 01 WS-SORT-DIRECTION-SW            PIC X VALUE 'A'.
+000720    88 WS-SORT-ASCENDING            VALUE 'A'.
+000730    88 WS-SORT-DESCENDING           VALUE 'D'.
+000740
+000750 01 WS-INPUT-POSITION                PIC 9(07) VALUE 0.
+000760 01 WS-EXCEPTION-COUNT               PIC 9(05) VALUE 0.
+000770 01 WS-VALUE-VALID-SW                PIC X VALUE 'N'.
+000780    88 WS-VALUE-VALID                VALUE 'Y'.
+000790  01 WS-REJECT-REASON                PIC X(30) VALUE SPACES.
+000800
+000810 01 WS-RETURN-EOF-SW                 PIC X VALUE 'N'.
+000820    88 WS-RETURN-EOF                 VALUE 'Y'.
+000830 01 WS-CURRENT-VALUE                 PIC 9(03) VALUE 0.
+000840
+000850 01 WS-CKPT-FILE-STATUS              PIC XX VALUE SPACES.
+000860 01 WS-SORT-FILE-STATUS              PIC XX VALUE SPACES.
+000870 01 WS-SORTCTL-FILE-STATUS           PIC XX VALUE SPACES.
+000880 01 WS-RESTART-SW                    PIC X VALUE 'N'.
+000890    88 WS-RESTART-MODE               VALUE 'Y'.
+000900 01 WS-SORTIN-OPEN-FAIL-SW           PIC X VALUE 'N'.
+000910    88 WS-SORTIN-OPEN-FAILED         VALUE 'Y'.
+000920 01 WS-RUN-DATE                     PIC 9(6).
+000930 01 WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+000940    05 WS-RUN-YY                    PIC 9(2).
+000950    05 WS-RUN-MM                    PIC 9(2).
+000960    05 WS-RUN-DD                    PIC 9(2).
+000970
+000980 01 WS-LINE-COUNT                   PIC 9(3) VALUE 0.
+000990 01 WS-PAGE-COUNT                   PIC 9(3) VALUE 0.
+001000 01 WS-LINES-PER-PAGE               PIC 9(3) VALUE 20.
+001010 01 WS-RECORD-COUNT                 PIC 9(7) VALUE 0.
+001020 01 WS-RUN-TOTAL                    PIC 9(9) VALUE 0.
+001030
+001040 01 RPT-HEADING-1.
+001050    05 FILLER                       PIC X(20) VALUE
+001060           "DAILY SORTED VALUES ".
+001070    05 FILLER                       PIC X(07) VALUE "REPORT".
+001080    05 FILLER                       PIC X(10) VALUE SPACES.
+001090    05 FILLER                       PIC X(05) VALUE "PAGE ".
+001100    05 RPT-PAGE-NO                  PIC ZZ9.
+001110
+001120 01 RPT-HEADING-2.
+001130    05 FILLER                       PIC X(10) VALUE
+001140           "RUN DATE: ".
+001150    05 RPT-MM                       PIC 99.
+001160    05 FILLER                       PIC X(01) VALUE "/".
+001170    05 RPT-DD                       PIC 99.
+001180    05 FILLER                       PIC X(01) VALUE "/".
+001190    05 RPT-YY                       PIC 99.
+001200
+001210 01 RPT-HEADING-3                   PIC X(10) VALUE "VALUE".
+001220
+001230 01 RPT-DETAIL-LINE.
+001240    05 RPT-VALUE                    PIC ZZ9.
+001250
+001260 01 RPT-TRAILER-1.
+001270    05 FILLER                       PIC X(15) VALUE
+001280           "RECORD COUNT: ".
+001290    05 RPT-RECORD-COUNT             PIC ZZZ,ZZZ,ZZ9.
+001300
+001310 01 RPT-TRAILER-2.
+001320    05 FILLER                       PIC X(08) VALUE "TOTAL: ".
+001330    05 RPT-TOTAL                    PIC Z,ZZZ,ZZZ,ZZ9.
+001340
+001350 PROCEDURE DIVISION.
+001360 MAIN-LOGIC.
+001370     PERFORM READ-SORT-DIRECTION.
+001380     PERFORM INITIALIZE-RUN.
+001390     PERFORM CHECK-FOR-RESTART.
+001400     PERFORM CHECK-SORTIN-AVAILABLE.
+001410     IF WS-SORTIN-OPEN-FAILED
+001420         MOVE 16 TO RETURN-CODE
+001430     ELSE
+001440         IF WS-SORT-ASCENDING
+001450             SORT SORT-WORK-FILE
+001460                 ASCENDING KEY SW-VALUE
+001470                 INPUT PROCEDURE IS VALIDATE-AND-RELEASE
+001480                 OUTPUT PROCEDURE IS PRODUCE-REPORT
+001490         ELSE
+001500             SORT SORT-WORK-FILE
+001510                 DESCENDING KEY SW-VALUE
+001520                 INPUT PROCEDURE IS VALIDATE-AND-RELEASE
+001530                 OUTPUT PROCEDURE IS PRODUCE-REPORT
+001540         END-IF
+001550         PERFORM CLEAR-CHECKPOINT
+001560         IF WS-EXCEPTION-COUNT > 0
+001570             MOVE 4 TO RETURN-CODE
+001580         ELSE
+001590             MOVE 0 TO RETURN-CODE
+001600         END-IF
+001610     END-IF.
+001620     STOP RUN.
+001630
+001640 READ-SORT-DIRECTION.
+001650     MOVE 'A' TO WS-SORT-DIRECTION-SW.
+001660     OPEN INPUT SORT-CONTROL-FILE.
+001670     IF WS-SORTCTL-FILE-STATUS = "00"
+001680         READ SORT-CONTROL-FILE
+001690             AT END
+001700                 CONTINUE
+001710             NOT AT END
+001720                 IF SORT-CONTROL-DIRECTION = 'D'
+001730                     MOVE 'D' TO WS-SORT-DIRECTION-SW
+001740                 END-IF
+001750         END-READ
+001760         CLOSE SORT-CONTROL-FILE
+001770     END-IF.
+001780
+001790 INITIALIZE-RUN.
+001800     MOVE 0 TO WS-INPUT-POSITION.
+001810     MOVE 0 TO WS-EXCEPTION-COUNT.
+001820     MOVE 0 TO WS-RECORD-COUNT.
+001830     MOVE 'N' TO SORT-INPUT-EOF-SW.
+001840     MOVE 'N' TO WS-RESTART-SW.
+001850     MOVE 'N' TO WS-SORTIN-OPEN-FAIL-SW.
+001860     ACCEPT WS-RUN-DATE FROM DATE.
+001870
+001880 CHECK-FOR-RESTART.
+001890     OPEN INPUT CHECKPOINT-FILE.
+001900     IF WS-CKPT-FILE-STATUS = "00"
+001910         READ CHECKPOINT-FILE
+001920             AT END
+001930                 CONTINUE
+001940             NOT AT END
+001950                 IF CKPT-STAGE = "INPUT DONE  "
+001960                 MOVE 'Y' TO WS-RESTART-SW
+001970                 MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+001980                 MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+001990                 DISPLAY "RESTART - RESUMING AT SORT STEP"
+002000             END-IF
+002010         END-READ
+002020         CLOSE CHECKPOINT-FILE
+002030     END-IF.
+002040
+002050 CHECK-SORTIN-AVAILABLE.
+002060     IF WS-RESTART-MODE
+002070         CONTINUE
+002080     ELSE
+002090         OPEN INPUT SORT-INPUT-FILE
+002100         IF WS-SORT-FILE-STATUS NOT = "00"
+002110             DISPLAY "ASCENDING-EXAMPLE: UNABLE TO OPEN SORTIN, "
+002120                 "STATUS " WS-SORT-FILE-STATUS
+002130             MOVE 'Y' TO WS-SORTIN-OPEN-FAIL-SW
+002140         ELSE
+002150             CLOSE SORT-INPUT-FILE
+002160         END-IF
+002170     END-IF.
+002180
+002190 VALIDATE-AND-RELEASE.
+002200     IF WS-RESTART-MODE
+002210         PERFORM RESTART-RELEASE-VALIDATED
+002220     ELSE
+002230         PERFORM FRESH-VALIDATE-AND-RELEASE
+002240     END-IF.
+002250
+002260 FRESH-VALIDATE-AND-RELEASE.
+002270     OPEN INPUT SORT-INPUT-FILE.
+002280     IF WS-SORT-FILE-STATUS NOT = "00"
+002290         DISPLAY "ASCENDING-EXAMPLE: UNABLE TO OPEN SORTIN, "
+002300             "STATUS " WS-SORT-FILE-STATUS
+002310         MOVE 'Y' TO WS-SORTIN-OPEN-FAIL-SW
+002320     ELSE
+002330         PERFORM VALIDATE-AND-RELEASE-INPUT
+002340     END-IF.
+002350
+002360 VALIDATE-AND-RELEASE-INPUT.
+002370     OPEN OUTPUT EXCEPTION-FILE.
+002380     OPEN OUTPUT VALIDATED-WORK-FILE.
+002390     PERFORM UNTIL SORT-INPUT-EOF
+002400         READ SORT-INPUT-FILE
+002410             AT END
+002420                 MOVE 'Y' TO SORT-INPUT-EOF-SW
+002430             NOT AT END
+002440                 ADD 1 TO WS-INPUT-POSITION
+002450                 PERFORM VALIDATE-INPUT-VALUE
+002460                 IF WS-VALUE-VALID
+002470                     MOVE SORT-INPUT-VALUE TO SW-VALUE
+002480                     RELEASE SORT-WORK-RECORD
+002490                     MOVE SORT-INPUT-VALUE TO VAL-VALUE
+002500                     WRITE VALIDATED-RECORD
+002510                     ADD 1 TO WS-RECORD-COUNT
+002520                 ELSE
+002530                     PERFORM WRITE-EXCEPTION-RECORD
+002540                 END-IF
+002550         END-READ
+002560     END-PERFORM.
+002570     CLOSE SORT-INPUT-FILE.
+002580     CLOSE EXCEPTION-FILE.
+002590     CLOSE VALIDATED-WORK-FILE.
+002600     PERFORM WRITE-CHECKPOINT-RECORD.
+002610
+002620 RESTART-RELEASE-VALIDATED.
+002630     MOVE 'N' TO SORT-INPUT-EOF-SW.
+002640     OPEN INPUT VALIDATED-WORK-FILE.
+002650     PERFORM UNTIL SORT-INPUT-EOF
+002660         READ VALIDATED-WORK-FILE
+002670             AT END
+002680                 MOVE 'Y' TO SORT-INPUT-EOF-SW
+002690             NOT AT END
+002700                 MOVE VAL-VALUE TO SW-VALUE
+002710                 RELEASE SORT-WORK-RECORD
+002720         END-READ
+002730     END-PERFORM.
+002740     CLOSE VALIDATED-WORK-FILE.
+002750
+002760 VALIDATE-INPUT-VALUE.
+002770     MOVE 'N' TO WS-VALUE-VALID-SW.
+002780     MOVE SPACES TO WS-REJECT-REASON.
+002790     IF SORT-INPUT-VALUE NOT NUMERIC
+002800         MOVE "NON-NUMERIC VALUE" TO WS-REJECT-REASON
+002810     ELSE
+002820         MOVE 'Y' TO WS-VALUE-VALID-SW
+002830     END-IF.
+002840
+002850  WRITE-EXCEPTION-RECORD.
+002860     ADD 1 TO WS-EXCEPTION-COUNT.
+002870     MOVE WS-INPUT-POSITION TO EXC-POSITION.
+002880     MOVE SORT-INPUT-VALUE TO EXC-VALUE.
+002890     MOVE WS-REJECT-REASON TO EXC-REASON.
+002900     WRITE EXCEPTION-RECORD.
+002910
+002920  WRITE-CHECKPOINT-RECORD.
+002930     OPEN OUTPUT CHECKPOINT-FILE.
+002940     MOVE "INPUT DONE  " TO CKPT-STAGE.
+002950     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+002960     MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT.
+002970     MOVE WS-RUN-DATE TO CKPT-RUN-DATE.
+002980     ACCEPT CKPT-TIME FROM TIME.
+002990     WRITE CHECKPOINT-RECORD.
+003000     CLOSE CHECKPOINT-FILE.
+003010 
+003020  CLEAR-CHECKPOINT.
+003030     OPEN I-O CHECKPOINT-FILE.
+003040     IF WS-CKPT-FILE-STATUS = "00"
+003050         READ CHECKPOINT-FILE
+003060             AT END
+003070                 CONTINUE
+003080             NOT AT END
+003090                 MOVE "JOB COMPLETE" TO CKPT-STAGE
+003100                 MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+003110                 MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT
+003120                 MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+003130                 ACCEPT CKPT-TIME FROM TIME
+003140                 REWRITE CHECKPOINT-RECORD
+003150         END-READ
+003160         CLOSE CHECKPOINT-FILE
+003170     END-IF.
+003180 
+003190 PRODUCE-REPORT.
+003200     MOVE 0 TO WS-RUN-TOTAL.
+003210     MOVE 0 TO WS-PAGE-COUNT.
+003220     MOVE 0 TO WS-LINE-COUNT.
+003230     MOVE 'N' TO WS-RETURN-EOF-SW.
+003240     OPEN OUTPUT SORT-REPORT.
+003250     PERFORM WRITE-REPORT-HEADING.
+003260     PERFORM UNTIL WS-RETURN-EOF
+003270         RETURN SORT-WORK-FILE
+003280             AT END
+003290                 MOVE 'Y' TO WS-RETURN-EOF-SW
+003300             NOT AT END
+003310                 IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+003320                     PERFORM WRITE-REPORT-HEADING
+003330                 END-IF
+003340                 MOVE SW-VALUE TO WS-CURRENT-VALUE
+003350                 PERFORM WRITE-REPORT-LINE
+003360                 ADD SW-VALUE TO WS-RUN-TOTAL
+003370         END-RETURN
+003380     END-PERFORM.
+003390     PERFORM WRITE-REPORT-TRAILER.
+003400     CLOSE SORT-REPORT.
+003410
+003420 WRITE-REPORT-HEADING.
+003430     ADD 1 TO WS-PAGE-COUNT.
+003440     MOVE WS-PAGE-COUNT TO RPT-PAGE-NO.
+003450     WRITE SORT-REPORT-LINE FROM RPT-HEADING-1.
+003460     MOVE WS-RUN-MM TO RPT-MM.
+003470     MOVE WS-RUN-DD TO RPT-DD.
+003480     MOVE WS-RUN-YY TO RPT-YY.
+003490     WRITE SORT-REPORT-LINE FROM RPT-HEADING-2.
+003500     WRITE SORT-REPORT-LINE FROM RPT-HEADING-3.
+003510     MOVE 0 TO WS-LINE-COUNT.
+003520
+003530 WRITE-REPORT-LINE.
+003540     MOVE WS-CURRENT-VALUE TO RPT-VALUE.
+003550     WRITE SORT-REPORT-LINE FROM RPT-DETAIL-LINE.
+003560     ADD 1 TO WS-LINE-COUNT.
+003570
+003580 WRITE-REPORT-TRAILER.
+003590     MOVE WS-RECORD-COUNT TO RPT-RECORD-COUNT.
+003600     WRITE SORT-REPORT-LINE FROM RPT-TRAILER-1.
+003610     MOVE WS-RUN-TOTAL TO RPT-TOTAL.
+003620     WRITE SORT-REPORT-LINE FROM RPT-TRAILER-2.
