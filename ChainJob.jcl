@@ -0,0 +1,98 @@
+//CHAINJOB JOB (ACCTNO),'DAILY CHAIN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* RUNS THE ELIGIBILITY PASS AND THE SORT/REPORT PASS IN SEQUENCE.
+//* STEP020 ONLY RUNS IF STEP010 COMPLETED WITH RETURN-CODE 0.
+//* STEP015 PRINTS A FAILURE MESSAGE AND IS BYPASSED WHEN STEP010
+//* SUCCEEDS.  STEP020 RETURNS RC 4 (NOT A FAILURE) WHEN THE RUN
+//* PRODUCED EXCEPTION RECORDS AND RC 16 WHEN SORTIN COULD NOT BE
+//* OPENED AT ALL.  STEP023 PRINTS AN INFORMATIONAL MESSAGE FOR THE
+//* RC 4 CASE; STEP025 PRINTS THE TRUE-FAILURE MESSAGE FOR RC 16.
+//* EACH IS BYPASSED WHEN ITS OWN CASE DIDN'T HAPPEN.
+//*
+//* STEP005 CLEARS OUT ANY SORTCKPT/SORTVAL LEFT FROM A RUN THAT
+//* COMPLETED NORMALLY, SO A FRESH RUN STARTS WITH NO STALE
+//* CHECKPOINT.  TO RESTART THIS CHAIN AFTER AN ABEND IN STEP020,
+//* RESUBMIT WITH RESTART=STEP020 ON THE JOB STATEMENT SO STEP005 IS
+//* BYPASSED AND THE INTERRUPTED RUN'S SORTCKPT/SORTVAL ARE LEFT IN
+//* PLACE FOR ASCENDING-EXAMPLE'S OWN RESTART LOGIC TO PICK UP.
+//* STEP005 ALSO DELETES THE PRIOR RUN'S CATALOGED CASEOUT/CASEAUD/
+//* SORTRPT/SORTEXC SO THIS RUN'S NEW ALLOCATION OF THOSE SAME
+//* DATASET NAMES DOES NOT FAIL WITH A DUPLICATE DATA SET NAME.
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PAY.DAILY.SORTCKPT
+  IF LASTCC = 8 THEN SET MAXCC = 0
+  DELETE PAY.DAILY.SORTVAL
+  IF LASTCC = 8 THEN SET MAXCC = 0
+  DELETE PAY.DAILY.CASEOUT
+  IF LASTCC = 8 THEN SET MAXCC = 0
+  DELETE PAY.DAILY.CASEAUD
+  IF LASTCC = 8 THEN SET MAXCC = 0
+  DELETE PAY.DAILY.SORTRPT
+  IF LASTCC = 8 THEN SET MAXCC = 0
+  DELETE PAY.DAILY.SORTEXC
+  IF LASTCC = 8 THEN SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=LOGIC-EXAMPLE
+//CASEIN   DD   DSN=PAY.DAILY.CASEIN,DISP=SHR
+//CASEOUT  DD   DSN=PAY.DAILY.CASEOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CASEAUD  DD   DSN=PAY.DAILY.CASEAUD,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP015  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+ELIGIBILITY STEP (STEP010) ENDED WITH A NONZERO RETURN CODE.
+THE SORT/REPORT STEP (STEP020) HAS BEEN BYPASSED.  CHECK CASEAUD
+AND THE STEP010 SYSOUT BEFORE RERUNNING THIS CHAIN.
+/*
+//SYSUT2   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=ASCENDING-EXAMPLE,COND=(0,NE,STEP010)
+//SORTIN   DD   DSN=PAY.DAILY.SORTIN,DISP=SHR
+//*        SORTCTL IS DECLARED OPTIONAL IN ASCENDING-EXAMPLE AND IS
+//*        OMITTED HERE FOR THE NORMAL UNATTENDED RUN, SO THE DEFAULT
+//*        IS ASCENDING ORDER WITHOUT REQUIRING PAY.DAILY.SORTCTL TO
+//*        EXIST (DISP=SHR AGAINST A DATASET THAT DOESN'T EXIST WOULD
+//*        FAIL JCL ALLOCATION BEFORE THE PROGRAM EVER RUNS).  TO RUN
+//*        A ONE-OFF DESCENDING PASS, ADD BACK:
+//*        //SORTCTL  DD   DSN=PAY.DAILY.SORTCTL,DISP=SHR
+//*        WITH A 'D' IN THE FIRST BYTE OF THAT DATASET'S ONE RECORD.
+//SRTWORK  DD   UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//             DISP=(NEW,DELETE,DELETE)
+//SORTRPT  DD   DSN=PAY.DAILY.SORTRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SORTEXC  DD   DSN=PAY.DAILY.SORTEXC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SORTCKPT DD   DSN=PAY.DAILY.SORTCKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SORTVAL  DD   DSN=PAY.DAILY.SORTVAL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP023  EXEC PGM=IEBGENER,COND=(4,NE,STEP020)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+SORT/REPORT STEP (STEP020) COMPLETED WITH EXCEPTIONS (RC 4).
+ONE OR MORE INPUT VALUES WERE REJECTED - SEE SORTEXC FOR DETAILS.
+THE CHAIN COMPLETED NORMALLY; NO RERUN IS NEEDED FOR THIS ALONE.
+/*
+//SYSUT2   DD   SYSOUT=*
+//*
+//STEP025  EXEC PGM=IEBGENER,COND=(16,LT,STEP020)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+SORT/REPORT STEP (STEP020) ENDED WITH RETURN CODE 16 OR HIGHER.
+CHECK SORTIN AND THE STEP020 SYSOUT BEFORE RERUNNING THIS CHAIN.
+/*
+//SYSUT2   DD   SYSOUT=*
+//*
